@@ -16,6 +16,12 @@
 
            SELECT OUT-FILE ASSIGN TO OUTFILE
                            STATUS ST-OUTFILE.
+
+           SELECT TIER-FILE ASSIGN TO TIERFILE
+                           STATUS ST-TIERFILE.
+
+           SELECT BAU-FILE ASSIGN TO BAUFILE
+                           STATUS ST-BAUFILE.
       *****************************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -33,6 +39,18 @@
            03 OUT-NAME    PIC X(30).
            03 OUT-DATE    PIC 9(8).
            03 OUT-BALANCE PIC 9(15).
+       FD TIER-FILE RECORDING MODE F.
+       01 TIER-REC.
+           03 TIER-LOW-ID   PIC 9(5).
+           03 TIER-HIGH-ID  PIC 9(5).
+           03 TIER-AMOUNT   PIC 9(15).
+       FD BAU-FILE RECORDING MODE F.
+       01 BAU-REC.
+           03 BAU-ID             PIC 9(5).
+           03 BAU-DVZ            PIC 9(3).
+           03 BAU-PRE-BALANCE    PIC 9(15).
+           03 BAU-BONUS-AMOUNT   PIC 9(15).
+           03 BAU-POST-BALANCE   PIC 9(15).
       *****************************************************************
        WORKING-STORAGE SECTION.
        01 WS-WORK-AREA.
@@ -41,8 +59,22 @@
            03 ST-INPFILE  PIC 9(2).
               88 INPFILE-OK        VALUE 00.
               88 INPFILE-EOF       VALUE 10.
-       77  CHECK-ID       PIC 9(5) VALUE 10010.
-       77  AMOUNT         PIC 9(15) VALUE 2400.
+           03 ST-TIERFILE PIC 9(2).
+              88 TIERFILE-OK       VALUE 00.
+              88 TIERFILE-EOF      VALUE 10.
+           03 ST-BAUFILE  PIC 9(2).
+              88 BAUFILE-OK        VALUE 00.
+       01 WS-TIER-TABLE.
+           03 WS-TIER-COUNT        PIC 9(3) COMP-3 VALUE ZERO.
+           03 WS-TIER-ENTRY OCCURS 50 TIMES INDEXED BY WS-TIER-IDX.
+              05 WS-TIER-LOW-ID    PIC 9(5).
+              05 WS-TIER-HIGH-ID   PIC 9(5).
+              05 WS-TIER-AMOUNT    PIC 9(15).
+       77  WS-TIER-SW              PIC X(01).
+           88 TIER-FOUND                VALUE "Y".
+           88 TIER-NOT-FOUND             VALUE "N".
+       77  WS-BONUS-AMOUNT         PIC 9(15).
+       77  WS-BONUS-APPLIED        PIC 9(15).
       *****************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -64,6 +96,20 @@
               MOVE ST-OUTFILE TO RETURN-CODE
               PERFORM H300-END-OF-PROGRAM
            END-IF.
+           OPEN INPUT TIER-FILE.
+           IF NOT TIERFILE-OK
+              DISPLAY "TIER-FILE OPEN ERROR"
+              MOVE ST-TIERFILE TO RETURN-CODE
+              PERFORM H300-END-OF-PROGRAM
+           END-IF.
+           PERFORM H110-LOAD-TIER-TABLE UNTIL TIERFILE-EOF.
+           CLOSE TIER-FILE.
+           OPEN OUTPUT BAU-FILE.
+           IF NOT BAUFILE-OK
+              DISPLAY "BAU-FILE OPEN ERROR"
+              MOVE ST-BAUFILE TO RETURN-CODE
+              PERFORM H300-END-OF-PROGRAM
+           END-IF.
            READ INP-FILE
                 IF NOT INPFILE-OK
                     DISPLAY "INP-FILE READ ERROR"
@@ -72,14 +118,43 @@
                 END-IF.
        H100-END. EXIT.
 
+       H110-LOAD-TIER-TABLE.
+           READ TIER-FILE.
+           IF TIERFILE-OK
+                IF WS-TIER-COUNT >= 50
+                     DISPLAY "TIER-FILE HAS TOO MANY ROWS FOR TABLE"
+                     MOVE 99 TO RETURN-CODE
+                     PERFORM H300-END-OF-PROGRAM
+                END-IF
+                ADD 1 TO WS-TIER-COUNT
+                MOVE TIER-LOW-ID  TO WS-TIER-LOW-ID (WS-TIER-COUNT)
+                MOVE TIER-HIGH-ID TO WS-TIER-HIGH-ID (WS-TIER-COUNT)
+                MOVE TIER-AMOUNT  TO WS-TIER-AMOUNT (WS-TIER-COUNT)
+           ELSE
+                IF NOT TIERFILE-EOF
+                     DISPLAY "TIER-FILE READ ERROR"
+                     MOVE ST-TIERFILE TO RETURN-CODE
+                     PERFORM H300-END-OF-PROGRAM
+                END-IF
+           END-IF.
+       H110-END. EXIT.
+
        H200-PROCESS.
-           IF INP-ID NOT > CHECK-ID
-           CALL 'SUBPRG' USING INP-DVZ, AMOUNT, INP-BALANCE, OUT-BALANCE
+           PERFORM H210-FIND-TIER.
+           IF TIER-FOUND
+                CALL 'SUBPRG' USING INP-DVZ, WS-BONUS-AMOUNT,
+                     INP-BALANCE, OUT-BALANCE, WS-BONUS-APPLIED
                 MOVE INP-ID TO OUT-ID
                 MOVE INP-DVZ TO OUT-DVZ
                 MOVE INP-NAME TO OUT-NAME
                 MOVE INP-DATE TO OUT-DATE
                 WRITE OUT-REC
+                MOVE INP-ID TO BAU-ID
+                MOVE INP-DVZ TO BAU-DVZ
+                MOVE INP-BALANCE TO BAU-PRE-BALANCE
+                MOVE WS-BONUS-APPLIED TO BAU-BONUS-AMOUNT
+                MOVE OUT-BALANCE TO BAU-POST-BALANCE
+                WRITE BAU-REC
            ELSE
               MOVE INP-ID TO OUT-ID
               MOVE INP-DVZ TO OUT-DVZ
@@ -91,9 +166,28 @@
            READ INP-FILE.
        H200-END. EXIT.
 
+       H210-FIND-TIER.
+           MOVE ZERO TO WS-BONUS-AMOUNT.
+           SET TIER-NOT-FOUND TO TRUE.
+           SET WS-TIER-IDX TO 1.
+           PERFORM H215-SEARCH-ONE-TIER
+              UNTIL WS-TIER-IDX > WS-TIER-COUNT OR TIER-FOUND.
+       H210-END. EXIT.
+
+       H215-SEARCH-ONE-TIER.
+           IF INP-ID >= WS-TIER-LOW-ID (WS-TIER-IDX)
+              AND INP-ID <= WS-TIER-HIGH-ID (WS-TIER-IDX)
+                MOVE WS-TIER-AMOUNT (WS-TIER-IDX) TO WS-BONUS-AMOUNT
+                SET TIER-FOUND TO TRUE
+           ELSE
+                SET WS-TIER-IDX UP BY 1
+           END-IF.
+       H215-END. EXIT.
+
        H300-END-OF-PROGRAM.
            CLOSE INP-FILE.
            CLOSE OUT-FILE.
+           CLOSE BAU-FILE.
            STOP RUN.
        H300-END. EXIT.
 
@@ -106,26 +200,66 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUBPRG.
        AUTHOR. YUNUS EMRE AKDIK.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FX-FILE ASSIGN TO FXFILE
+                           ORGANIZATION INDEXED
+                           ACCESS RANDOM
+                           RECORD KEY FX-CURRENCY
+                           STATUS ST-FXFILE.
       *****************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD FX-FILE.
+       01 FX-REC.
+           03 FX-CURRENCY    PIC S9(3) COMP-3.
+           03 FX-RATE        PIC 9(3)V9(6).
+       WORKING-STORAGE SECTION.
+       01 WS-SUB-WORK-AREA.
+           03 WS-FX-SWITCH     PIC X(01) VALUE "N".
+              88 FX-FILE-OPENED      VALUE "Y".
+           03 ST-FXFILE         PIC 9(2).
+               88 FX-OK               VALUE 0 97.
+               88 FX-NF               VALUE 23.
+       77 WS-RATE            PIC 9(3)V9(6).
        LINKAGE SECTION.
        77 INPUT-EXC        PIC 9(3).
        77 INPUT-AMOUNT     PIC 9(15).
        77 INPUT-BALANCE    PIC 9(15).
        77 RESULT           PIC 9(15).
+       77 OUTPUT-BONUS     PIC 9(15).
       *****************************************************************
        PROCEDURE DIVISION
-           USING INPUT-EXC, INPUT-AMOUNT, INPUT-BALANCE, RESULT.
+           USING INPUT-EXC, INPUT-AMOUNT, INPUT-BALANCE, RESULT,
+                 OUTPUT-BONUS.
 
-           IF INPUT-EXC = 840
-              COMPUTE RESULT = INPUT-BALANCE + (INPUT-AMOUNT * 0.86)
-           ELSE IF INPUT-EXC = 978
-              COMPUTE RESULT = INPUT-BALANCE + (INPUT-AMOUNT * 0.98)
-           ELSE IF INPUT-EXC = 949
-              COMPUTE RESULT = INPUT-BALANCE + (INPUT-AMOUNT * 0.84)
-           ELSE
-              COMPUTE RESULT = INPUT-BALANCE + INPUT-AMOUNT
-            END-IF.
+       S000-MAIN.
+           IF NOT FX-FILE-OPENED
+              OPEN INPUT FX-FILE
+              IF FX-NF OR NOT FX-OK
+                   DISPLAY "FX-FILE OPEN ERROR"
+                   MOVE ST-FXFILE TO RETURN-CODE
+                   STOP RUN
+              END-IF
+              SET FX-FILE-OPENED TO TRUE
+           END-IF.
+           PERFORM S100-LOOKUP-RATE.
+           COMPUTE OUTPUT-BONUS = INPUT-AMOUNT * WS-RATE.
+           COMPUTE RESULT = INPUT-BALANCE + OUTPUT-BONUS.
            GOBACK.
+       S000-END. EXIT.
+      *
+       S100-LOOKUP-RATE.
+           MOVE 1 TO WS-RATE.
+           MOVE INPUT-EXC TO FX-CURRENCY.
+           READ FX-FILE KEY IS FX-CURRENCY
+             INVALID KEY
+                DISPLAY "FX RATE NOT FOUND: " INPUT-EXC
+             NOT INVALID KEY
+                MOVE FX-RATE TO WS-RATE
+           END-READ.
+       S100-END. EXIT.
        END PROGRAM SUBPRG.
 
