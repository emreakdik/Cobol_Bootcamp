@@ -15,6 +15,10 @@
                            ACCESS RANDOM
                            RECORD KEY IDX-KEY
                            STATUS ST-IDXFILE.
+           SELECT REJ-FILE ASSIGN TO REJFILE
+                           STATUS ST-REJFILE.
+           SELECT CHK-FILE ASSIGN TO CHKFILE
+                           STATUS ST-CHKFILE.
       *****************************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -28,7 +32,8 @@
            03 OUT-DVZ        PIC 9(03).
            03 OUT-NAME       PIC X(30).
            03 OUT-DATE       PIC X(8).
-           03 OUT-BALANCE    PIC 9(15).
+           03 OUT-BALANCE    PIC S9(15).
+           03 OUT-DC-IND     PIC X(01).
        FD IDX-FILE.
        01 IDX-REC.
            03 IDX-KEY.
@@ -37,6 +42,20 @@
            03 IDX-NAME       PIC X(30).
            03 IDX-DATE       PIC S9(7) COMP-3.
            03 IDX-BALANCE    PIC S9(15) COMP-3.
+       FD REJ-FILE RECORDING MODE F.
+       01 REJ-REC.
+           03 REJ-ID           PIC 9(05).
+           03 REJ-DVZ          PIC 9(03).
+           03 REJ-REASON-CODE  PIC X(04).
+           03 REJ-REASON-TEXT  PIC X(40).
+       FD CHK-FILE RECORDING MODE F.
+       01 CHK-REC.
+           03 CHK-ID            PIC X(05).
+           03 CHK-DVZ           PIC X(03).
+           03 CHK-CT-READ       PIC 9(7).
+           03 CHK-CT-WRITTEN    PIC 9(7).
+           03 CHK-CT-REJECTED   PIC 9(7).
+           03 CHK-CT-BALANCE    PIC S9(17).
       *****************************************************************
        WORKING-STORAGE SECTION.
        01 WS-WORK-AREA.
@@ -47,18 +66,67 @@
            03 ST-OUTFILE         PIC 9(2).
                88 OUT-EOF              VALUE 10.
                88 OUT-OK               VALUE 0 97.
-               88 OUT-NF               VALUE 23.
+               88 OUT-NF               VALUE 23 35.
            03 ST-IDXFILE         PIC 9(2).
                88 IDX-EOF              VALUE 10.
                88 IDX-OK               VALUE 0 97.
                88 IDX-NF               VALUE 23.
+           03 ST-REJFILE         PIC 9(2).
+               88 REJ-EOF              VALUE 10.
+               88 REJ-OK               VALUE 0 97.
+               88 REJ-NF               VALUE 23 35.
+           03 ST-CHKFILE         PIC 9(2).
+               88 CHK-EOF              VALUE 10.
+               88 CHK-OK               VALUE 0 97.
+               88 CHK-NF               VALUE 23 35.
        77 INT-DATE           PIC 9(7).
        77 GREG-DATE          PIC 9(8).
+       01 WS-DATE-AREA.
+           03 WS-DATE-DISPLAY    PIC 9(7).
+       01 WS-DATE-FIELDS REDEFINES WS-DATE-AREA.
+           03 WS-DATE-YYYY       PIC 9(4).
+           03 WS-DATE-DDD        PIC 9(3).
+       77 WS-DATE-SW          PIC X(01).
+           88 DATE-IS-VALID           VALUE "Y".
+           88 DATE-IS-INVALID         VALUE "N".
+       77 CT-READ             PIC 9(7)  COMP-3 VALUE ZERO.
+       77 CT-WRITTEN          PIC 9(7)  COMP-3 VALUE ZERO.
+       77 CT-REJECTED         PIC 9(7)  COMP-3 VALUE ZERO.
+       77 CT-BALANCE          PIC S9(17) COMP-3 VALUE ZERO.
+       77 WS-CHECKPOINT-INTERVAL PIC 9(5) COMP-3 VALUE 1000.
+       77 WS-CHECKPOINT-COUNT   PIC 9(5) COMP-3 VALUE ZERO.
+       77 WS-LAST-ID           PIC X(05).
+       77 WS-LAST-DVZ          PIC X(03).
+       77 WS-RESTART-SW        PIC X(01).
+           88 RESTART-RUN             VALUE "Y".
+           88 FRESH-RUN               VALUE "N".
+       77 WS-CHECKPOINT-SW     PIC X(01).
+           88 CHECKPOINT-FOUND        VALUE "Y".
+           88 CHECKPOINT-NOT-FOUND    VALUE "N".
+       77 WS-OUT-REPLAY-SW     PIC X(01) VALUE "N".
+           88 OUT-REPLAYING           VALUE "Y".
+           88 OUT-NOT-REPLAYING       VALUE "N".
+       77 WS-REJ-REPLAY-SW     PIC X(01) VALUE "N".
+           88 REJ-REPLAYING           VALUE "Y".
+           88 REJ-NOT-REPLAYING       VALUE "N".
+       01 WS-OUT-REC-SAVE.
+           03 WS-OUT-ID-SAVE        PIC 9(05).
+           03 WS-OUT-DVZ-SAVE       PIC 9(03).
+           03 WS-OUT-NAME-SAVE      PIC X(30).
+           03 WS-OUT-DATE-SAVE      PIC X(8).
+           03 WS-OUT-BALANCE-SAVE   PIC S9(15).
+           03 WS-OUT-DC-IND-SAVE    PIC X(01).
+       01 WS-REJ-REC-SAVE.
+           03 WS-REJ-ID-SAVE           PIC 9(05).
+           03 WS-REJ-DVZ-SAVE          PIC 9(03).
+           03 WS-REJ-REASON-CODE-SAVE  PIC X(04).
+           03 WS-REJ-REASON-TEXT-SAVE  PIC X(40).
       ******************************************************************
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM H200-OPEN-FILES
            PERFORM H300-PROCESS-RECORD UNTIL INP-EOF
+           PERFORM H295-CLEAR-CHECKPOINT
            PERFORM H990-SHUT-DOWN.
        0000-END. EXIT.
       *
@@ -69,57 +137,232 @@
                 MOVE ST-INPFILE TO RETURN-CODE
                 PERFORM H990-SHUT-DOWN
            END-IF.
-           OPEN OUTPUT OUT-FILE.
+           OPEN INPUT  IDX-FILE.
+           IF IDX-NF OR NOT IDX-OK
+                DISPLAY "IDX-FILE ERROR"
+                MOVE ST-IDXFILE TO RETURN-CODE
+                PERFORM H990-SHUT-DOWN
+           END-IF.
+           PERFORM H250-CHECK-RESTART.
+           IF RESTART-RUN
+                OPEN I-O OUT-FILE
+           ELSE
+                OPEN OUTPUT OUT-FILE
+           END-IF.
            IF OUT-NF OR NOT OUT-OK
                 DISPLAY "OUT-FILE ERROR"
                 MOVE ST-OUTFILE TO RETURN-CODE
                 PERFORM H990-SHUT-DOWN
            END-IF.
-           OPEN INPUT  IDX-FILE.
-           IF IDX-NF OR NOT IDX-OK
-                DISPLAY "IDX-FILE ERROR"
-                MOVE ST-IDXFILE TO RETURN-CODE
+           IF RESTART-RUN
+                OPEN I-O REJ-FILE
+           ELSE
+                OPEN OUTPUT REJ-FILE
+           END-IF.
+           IF REJ-NF OR NOT REJ-OK
+                DISPLAY "REJ-FILE ERROR"
+                MOVE ST-REJFILE TO RETURN-CODE
                 PERFORM H990-SHUT-DOWN
            END-IF.
+           IF RESTART-RUN
+                PERFORM H260-SKIP-OUT-RECORDS CT-WRITTEN TIMES
+                PERFORM H265-SKIP-REJ-RECORDS CT-REJECTED TIMES
+                SET OUT-REPLAYING TO TRUE
+                SET REJ-REPLAYING TO TRUE
+           END-IF.
            READ INP-FILE.
-           IF (NOT INP-OK)
+           IF (NOT INP-OK) AND (NOT INP-EOF)
                 DISPLAY "INP-FILE ERROR"
                 MOVE ST-INPFILE TO RETURN-CODE
                 PERFORM H990-SHUT-DOWN
            END-IF.
        H200-END. EXIT.
+      *
+       H250-CHECK-RESTART.
+           SET FRESH-RUN TO TRUE.
+           OPEN INPUT CHK-FILE.
+           IF CHK-OK
+                READ CHK-FILE
+                IF CHK-OK
+                     MOVE CHK-ID        TO WS-LAST-ID
+                     MOVE CHK-DVZ       TO WS-LAST-DVZ
+                     MOVE CHK-CT-READ     TO CT-READ
+                     MOVE CHK-CT-WRITTEN  TO CT-WRITTEN
+                     MOVE CHK-CT-REJECTED TO CT-REJECTED
+                     MOVE CHK-CT-BALANCE  TO CT-BALANCE
+                     SET RESTART-RUN TO TRUE
+                END-IF
+                CLOSE CHK-FILE
+           END-IF.
+           IF RESTART-RUN
+                DISPLAY "RESTARTING AFTER CHECKPOINT: " WS-LAST-ID
+                   " " WS-LAST-DVZ
+                SET CHECKPOINT-NOT-FOUND TO TRUE
+                PERFORM H255-SKIP-TO-CHECKPOINT
+                   UNTIL INP-EOF OR CHECKPOINT-FOUND
+           END-IF.
+       H250-END. EXIT.
+      *
+       H255-SKIP-TO-CHECKPOINT.
+           READ INP-FILE.
+           IF INP-OK
+                IF INP-ID = WS-LAST-ID AND INP-DVZ = WS-LAST-DVZ
+                     SET CHECKPOINT-FOUND TO TRUE
+                END-IF
+           END-IF.
+       H255-END. EXIT.
+      *
+       H260-SKIP-OUT-RECORDS.
+           READ OUT-FILE.
+       H260-END. EXIT.
+      *
+       H265-SKIP-REJ-RECORDS.
+           READ REJ-FILE.
+       H265-END. EXIT.
       *
        H300-PROCESS-RECORD.
+           ADD 1 TO CT-READ.
+           MOVE INP-ID  TO WS-LAST-ID.
+           MOVE INP-DVZ TO WS-LAST-DVZ.
            COMPUTE IDX-ID  = FUNCTION NUMVAL (INP-ID).
            COMPUTE IDX-DVZ = FUNCTION NUMVAL (INP-DVZ).
            READ IDX-FILE KEY IDX-KEY
              INVALID KEY PERFORM H410-ERROR-MSG
              NOT INVALID KEY PERFORM H400-DISPLAY-RECORD.
+           PERFORM H280-CHECKPOINT-IF-DUE.
            READ INP-FILE.
        H300-END. EXIT.
       *
        H400-DISPLAY-RECORD.
-           PERFORM H910-DATE-CONVERSION.
-           MOVE IDX-ID TO OUT-ID.
-           MOVE IDX-DVZ TO OUT-DVZ.
-           MOVE IDX-NAME TO OUT-NAME.
-           MOVE GREG-DATE  TO OUT-DATE.
-           MOVE IDX-BALANCE TO OUT-BALANCE.
-           WRITE OUT-REC.
+           PERFORM H905-VALIDATE-DATE.
+           IF DATE-IS-INVALID
+                PERFORM H420-DATE-ERROR-MSG
+           ELSE
+                PERFORM H910-DATE-CONVERSION
+                MOVE IDX-ID TO OUT-ID
+                MOVE IDX-DVZ TO OUT-DVZ
+                MOVE IDX-NAME TO OUT-NAME
+                MOVE GREG-DATE  TO OUT-DATE
+                MOVE IDX-BALANCE TO OUT-BALANCE
+                IF IDX-BALANCE IS NEGATIVE
+                     MOVE "D" TO OUT-DC-IND
+                ELSE
+                     MOVE "C" TO OUT-DC-IND
+                END-IF
+                PERFORM H401-WRITE-OUT-REC
+                ADD 1 TO CT-WRITTEN
+                ADD IDX-BALANCE TO CT-BALANCE
+           END-IF.
        H400-END. EXIT.
+      *
+       H401-WRITE-OUT-REC.
+           IF OUT-REPLAYING
+                MOVE OUT-REC TO WS-OUT-REC-SAVE
+                READ OUT-FILE
+                IF OUT-OK
+                     MOVE WS-OUT-REC-SAVE TO OUT-REC
+                     REWRITE OUT-REC
+                ELSE
+                     SET OUT-NOT-REPLAYING TO TRUE
+                     MOVE WS-OUT-REC-SAVE TO OUT-REC
+                     WRITE OUT-REC
+                END-IF
+           ELSE
+                WRITE OUT-REC
+           END-IF.
+       H401-END. EXIT.
       *
        H410-ERROR-MSG.
            DISPLAY "INVALID KEY: " IDX-ID IDX-DVZ.
+           MOVE IDX-ID   TO REJ-ID.
+           MOVE IDX-DVZ  TO REJ-DVZ.
+           MOVE "NOKY"   TO REJ-REASON-CODE.
+           MOVE "NO MATCHING IDX-FILE RECORD" TO REJ-REASON-TEXT.
+           PERFORM H415-WRITE-REJ-REC.
+           ADD 1 TO CT-REJECTED.
        H410-END. EXIT.
+      *
+       H420-DATE-ERROR-MSG.
+           DISPLAY "INVALID IDX-DATE: " IDX-ID IDX-DVZ IDX-DATE.
+           MOVE IDX-ID   TO REJ-ID.
+           MOVE IDX-DVZ  TO REJ-DVZ.
+           MOVE "BDDT"   TO REJ-REASON-CODE.
+           MOVE "INVALID IDX-DATE ON IDX-FILE RECORD"
+                TO REJ-REASON-TEXT.
+           PERFORM H415-WRITE-REJ-REC.
+           ADD 1 TO CT-REJECTED.
+       H420-END. EXIT.
+      *
+       H415-WRITE-REJ-REC.
+           IF REJ-REPLAYING
+                MOVE REJ-REC TO WS-REJ-REC-SAVE
+                READ REJ-FILE
+                IF REJ-OK
+                     MOVE WS-REJ-REC-SAVE TO REJ-REC
+                     REWRITE REJ-REC
+                ELSE
+                     SET REJ-NOT-REPLAYING TO TRUE
+                     MOVE WS-REJ-REC-SAVE TO REJ-REC
+                     WRITE REJ-REC
+                END-IF
+           ELSE
+                WRITE REJ-REC
+           END-IF.
+       H415-END. EXIT.
+      *
+       H905-VALIDATE-DATE.
+           SET DATE-IS-VALID TO TRUE.
+           IF IDX-DATE IS NOT NUMERIC OR IDX-DATE IS NOT > ZERO
+                SET DATE-IS-INVALID TO TRUE
+           ELSE
+                MOVE IDX-DATE TO WS-DATE-DISPLAY
+                IF WS-DATE-YYYY IS LESS THAN 1601
+                   OR WS-DATE-DDD IS EQUAL TO ZERO
+                   OR WS-DATE-DDD IS GREATER THAN 366
+                     SET DATE-IS-INVALID TO TRUE
+                END-IF
+           END-IF.
+       H905-END. EXIT.
       *
        H910-DATE-CONVERSION.
            COMPUTE INT-DATE = FUNCTION INTEGER-OF-DAY(IDX-DATE).
            COMPUTE GREG-DATE = FUNCTION DATE-OF-INTEGER(INT-DATE).
        H910-END. EXIT.
+      *
+       H280-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CHECKPOINT-COUNT.
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+                PERFORM H285-WRITE-CHECKPOINT
+                MOVE ZERO TO WS-CHECKPOINT-COUNT
+           END-IF.
+       H280-END. EXIT.
+      *
+       H285-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHK-FILE.
+           MOVE WS-LAST-ID  TO CHK-ID.
+           MOVE WS-LAST-DVZ TO CHK-DVZ.
+           MOVE CT-READ     TO CHK-CT-READ.
+           MOVE CT-WRITTEN  TO CHK-CT-WRITTEN.
+           MOVE CT-REJECTED TO CHK-CT-REJECTED.
+           MOVE CT-BALANCE  TO CHK-CT-BALANCE.
+           WRITE CHK-REC.
+           CLOSE CHK-FILE.
+       H285-END. EXIT.
+      *
+       H295-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHK-FILE.
+           CLOSE CHK-FILE.
+       H295-END. EXIT.
       *
        H990-SHUT-DOWN.
+           DISPLAY "PBVSAM0 CONTROL TOTALS".
+           DISPLAY "  INP-FILE RECORDS READ....: " CT-READ.
+           DISPLAY "  OUT-FILE RECORDS WRITTEN.: " CT-WRITTEN.
+           DISPLAY "  RECORDS REJECTED.........: " CT-REJECTED.
+           DISPLAY "  TOTAL OUT-BALANCE........: " CT-BALANCE.
            CLOSE INP-FILE
            CLOSE IDX-FILE
-           CLOSE OUT-FILE.
+           CLOSE OUT-FILE
+           CLOSE REJ-FILE.
            STOP RUN.
        H990-END. EXIT.
