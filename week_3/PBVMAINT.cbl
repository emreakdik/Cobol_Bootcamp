@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PBVMAINT.
+       AUTHOR. Yunus Emre Akdik.
+      *****************************************************************
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRN-FILE ASSIGN TO TRNFILE
+                           STATUS ST-TRNFILE.
+           SELECT IDX-FILE ASSIGN TO IDXFILE
+                           ORGANIZATION INDEXED
+                           ACCESS DYNAMIC
+                           RECORD KEY IDX-KEY
+                           STATUS ST-IDXFILE.
+           SELECT AUD-FILE ASSIGN TO AUDFILE
+                           STATUS ST-AUDFILE.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRN-FILE RECORDING MODE F.
+       01 TRN-REC.
+           03 TRN-ACTION     PIC X(01).
+              88 TRN-ADD           VALUE "A".
+              88 TRN-CHANGE        VALUE "C".
+              88 TRN-DELETE        VALUE "D".
+           03 TRN-ID         PIC 9(05).
+           03 TRN-DVZ        PIC 9(03).
+           03 TRN-NAME       PIC X(30).
+           03 TRN-DATE       PIC 9(07).
+           03 TRN-BALANCE    PIC S9(15).
+       FD IDX-FILE.
+       01 IDX-REC.
+           03 IDX-KEY.
+              05 IDX-ID            PIC S9(5) COMP-3.
+              05 IDX-DVZ           PIC S9(3) COMP.
+           03 IDX-NAME       PIC X(30).
+           03 IDX-DATE       PIC S9(7) COMP-3.
+           03 IDX-BALANCE    PIC S9(15) COMP-3.
+       FD AUD-FILE RECORDING MODE F.
+       01 AUD-REC.
+           03 AUD-ACTION          PIC X(01).
+           03 AUD-ID              PIC 9(05).
+           03 AUD-DVZ             PIC 9(03).
+           03 AUD-BEFORE-NAME     PIC X(30).
+           03 AUD-BEFORE-DATE     PIC S9(7).
+           03 AUD-BEFORE-BALANCE  PIC S9(15).
+           03 AUD-AFTER-NAME      PIC X(30).
+           03 AUD-AFTER-DATE      PIC S9(7).
+           03 AUD-AFTER-BALANCE   PIC S9(15).
+           03 AUD-RESULT-CODE     PIC X(04).
+           03 AUD-RESULT-TEXT     PIC X(40).
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01 WS-WORK-AREA.
+           03 ST-TRNFILE         PIC 9(2).
+               88 TRN-EOF              VALUE 10.
+               88 TRN-OK               VALUE 0 97.
+               88 TRN-NF               VALUE 23.
+           03 ST-IDXFILE         PIC 9(2).
+               88 IDX-OK               VALUE 0 97.
+               88 IDX-NF               VALUE 23.
+           03 ST-AUDFILE         PIC 9(2).
+               88 AUD-OK               VALUE 0 97.
+               88 AUD-NF               VALUE 23.
+       77 WS-IDX-FOUND-SW     PIC X(01).
+           88 IDX-RECORD-FOUND        VALUE "Y".
+           88 IDX-RECORD-NOT-FOUND    VALUE "N".
+       77 CT-TRN-READ         PIC 9(7) COMP-3 VALUE ZERO.
+       77 CT-TRN-ADDED        PIC 9(7) COMP-3 VALUE ZERO.
+       77 CT-TRN-CHANGED      PIC 9(7) COMP-3 VALUE ZERO.
+       77 CT-TRN-DELETED      PIC 9(7) COMP-3 VALUE ZERO.
+       77 CT-TRN-REJECTED     PIC 9(7) COMP-3 VALUE ZERO.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H200-OPEN-FILES
+           PERFORM H300-PROCESS-TRANSACTION UNTIL TRN-EOF
+           PERFORM H990-SHUT-DOWN.
+       0000-END. EXIT.
+      *
+       H200-OPEN-FILES.
+           OPEN INPUT TRN-FILE.
+           IF TRN-NF OR NOT TRN-OK
+                DISPLAY "TRN-FILE ERROR"
+                MOVE ST-TRNFILE TO RETURN-CODE
+                PERFORM H990-SHUT-DOWN
+           END-IF.
+           OPEN I-O IDX-FILE.
+           IF IDX-NF OR NOT IDX-OK
+                DISPLAY "IDX-FILE ERROR"
+                MOVE ST-IDXFILE TO RETURN-CODE
+                PERFORM H990-SHUT-DOWN
+           END-IF.
+           OPEN OUTPUT AUD-FILE.
+           IF AUD-NF OR NOT AUD-OK
+                DISPLAY "AUD-FILE ERROR"
+                MOVE ST-AUDFILE TO RETURN-CODE
+                PERFORM H990-SHUT-DOWN
+           END-IF.
+           READ TRN-FILE.
+           IF (NOT TRN-OK) AND (NOT TRN-EOF)
+                DISPLAY "TRN-FILE ERROR"
+                MOVE ST-TRNFILE TO RETURN-CODE
+                PERFORM H990-SHUT-DOWN
+           END-IF.
+       H200-END. EXIT.
+      *
+       H300-PROCESS-TRANSACTION.
+           ADD 1 TO CT-TRN-READ.
+           MOVE SPACES TO AUD-BEFORE-NAME AUD-AFTER-NAME.
+           MOVE ZERO   TO AUD-BEFORE-DATE AUD-BEFORE-BALANCE
+                          AUD-AFTER-DATE  AUD-AFTER-BALANCE.
+           MOVE TRN-ACTION TO AUD-ACTION.
+           MOVE TRN-ID     TO AUD-ID.
+           MOVE TRN-DVZ    TO AUD-DVZ.
+           MOVE TRN-ID     TO IDX-ID.
+           MOVE TRN-DVZ    TO IDX-DVZ.
+           PERFORM H310-READ-BEFORE-IMAGE.
+           IF TRN-ADD
+                PERFORM H410-ADD-RECORD
+           ELSE IF TRN-CHANGE
+                PERFORM H420-CHANGE-RECORD
+           ELSE IF TRN-DELETE
+                PERFORM H430-DELETE-RECORD
+           ELSE
+                MOVE "BADA" TO AUD-RESULT-CODE
+                MOVE "UNKNOWN TRANSACTION ACTION CODE" TO
+                     AUD-RESULT-TEXT
+                ADD 1 TO CT-TRN-REJECTED
+           END-IF.
+           WRITE AUD-REC.
+           READ TRN-FILE.
+       H300-END. EXIT.
+      *
+       H310-READ-BEFORE-IMAGE.
+           SET IDX-RECORD-NOT-FOUND TO TRUE.
+           READ IDX-FILE KEY IDX-KEY
+             INVALID KEY
+                CONTINUE
+             NOT INVALID KEY
+                SET IDX-RECORD-FOUND TO TRUE
+                MOVE IDX-NAME    TO AUD-BEFORE-NAME
+                MOVE IDX-DATE    TO AUD-BEFORE-DATE
+                MOVE IDX-BALANCE TO AUD-BEFORE-BALANCE
+           END-READ.
+       H310-END. EXIT.
+      *
+       H410-ADD-RECORD.
+           IF IDX-RECORD-FOUND
+                MOVE "DUPE" TO AUD-RESULT-CODE
+                MOVE "ADD REJECTED - RECORD ALREADY EXISTS" TO
+                     AUD-RESULT-TEXT
+                ADD 1 TO CT-TRN-REJECTED
+           ELSE
+                MOVE TRN-NAME    TO IDX-NAME
+                MOVE TRN-DATE    TO IDX-DATE
+                MOVE TRN-BALANCE TO IDX-BALANCE
+                WRITE IDX-REC
+                  INVALID KEY
+                     MOVE "EWRT" TO AUD-RESULT-CODE
+                     MOVE "ADD FAILED ON WRITE" TO AUD-RESULT-TEXT
+                     ADD 1 TO CT-TRN-REJECTED
+                  NOT INVALID KEY
+                     MOVE "ADDD" TO AUD-RESULT-CODE
+                     MOVE "RECORD ADDED" TO AUD-RESULT-TEXT
+                     MOVE IDX-NAME    TO AUD-AFTER-NAME
+                     MOVE IDX-DATE    TO AUD-AFTER-DATE
+                     MOVE IDX-BALANCE TO AUD-AFTER-BALANCE
+                     ADD 1 TO CT-TRN-ADDED
+                END-WRITE
+           END-IF.
+       H410-END. EXIT.
+      *
+       H420-CHANGE-RECORD.
+           IF NOT IDX-RECORD-FOUND
+                MOVE "NFND" TO AUD-RESULT-CODE
+                MOVE "CHANGE REJECTED - RECORD NOT FOUND" TO
+                     AUD-RESULT-TEXT
+                ADD 1 TO CT-TRN-REJECTED
+           ELSE
+                MOVE TRN-NAME    TO IDX-NAME
+                MOVE TRN-DATE    TO IDX-DATE
+                MOVE TRN-BALANCE TO IDX-BALANCE
+                REWRITE IDX-REC
+                  INVALID KEY
+                     MOVE "EWRT" TO AUD-RESULT-CODE
+                     MOVE "CHANGE FAILED ON REWRITE" TO AUD-RESULT-TEXT
+                     ADD 1 TO CT-TRN-REJECTED
+                  NOT INVALID KEY
+                     MOVE "CHGD" TO AUD-RESULT-CODE
+                     MOVE "RECORD CHANGED" TO AUD-RESULT-TEXT
+                     MOVE IDX-NAME    TO AUD-AFTER-NAME
+                     MOVE IDX-DATE    TO AUD-AFTER-DATE
+                     MOVE IDX-BALANCE TO AUD-AFTER-BALANCE
+                     ADD 1 TO CT-TRN-CHANGED
+                END-REWRITE
+           END-IF.
+       H420-END. EXIT.
+      *
+       H430-DELETE-RECORD.
+           IF NOT IDX-RECORD-FOUND
+                MOVE "NFND" TO AUD-RESULT-CODE
+                MOVE "DELETE REJECTED - RECORD NOT FOUND" TO
+                     AUD-RESULT-TEXT
+                ADD 1 TO CT-TRN-REJECTED
+           ELSE
+                DELETE IDX-FILE
+                  INVALID KEY
+                     MOVE "EDEL" TO AUD-RESULT-CODE
+                     MOVE "DELETE FAILED" TO AUD-RESULT-TEXT
+                     ADD 1 TO CT-TRN-REJECTED
+                  NOT INVALID KEY
+                     MOVE "DELD" TO AUD-RESULT-CODE
+                     MOVE "RECORD DELETED" TO AUD-RESULT-TEXT
+                     ADD 1 TO CT-TRN-DELETED
+                END-DELETE
+           END-IF.
+       H430-END. EXIT.
+      *
+       H990-SHUT-DOWN.
+           DISPLAY "PBVMAINT CONTROL TOTALS".
+           DISPLAY "  TRANSACTIONS READ.......: " CT-TRN-READ.
+           DISPLAY "  RECORDS ADDED............: " CT-TRN-ADDED.
+           DISPLAY "  RECORDS CHANGED..........: " CT-TRN-CHANGED.
+           DISPLAY "  RECORDS DELETED..........: " CT-TRN-DELETED.
+           DISPLAY "  TRANSACTIONS REJECTED....: " CT-TRN-REJECTED.
+           CLOSE TRN-FILE
+           CLOSE IDX-FILE
+           CLOSE AUD-FILE.
+           STOP RUN.
+       H990-END. EXIT.
